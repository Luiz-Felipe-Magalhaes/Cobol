@@ -0,0 +1,52 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. PROGCOB-MENU.
+      *********************************
+      * AREA DE COMENTARIOS - REMARKS
+      * AUTHOR = FELIPE
+      * OBJETIVO: MENU DE CONTROLE PARA CHAMAR OS PROGRAMAS PROGCOB02,
+      * PROGCOB11, PROGCOB19 E PROGCOB25 A PARTIR DE UM UNICO PONTO
+      * DATA   = 08/08/2026
+      * ALTERACOES:
+      *********************************
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+           DECIMAL-POINT IS COMMA.
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+       77  WRK-OPCAO   PIC 9(01) VALUE ZEROS.
+
+       PROCEDURE DIVISION.
+       0001-PRINCIPAL.
+           PERFORM UNTIL WRK-OPCAO = 9
+               PERFORM 0100-EXIBIR-MENU
+               PERFORM 0200-EXECUTAR-OPCAO
+           END-PERFORM.
+           STOP RUN.
+
+       0100-EXIBIR-MENU.
+           DISPLAY '========================================'.
+           DISPLAY 'PROGCOB-MENU - MENU DE CONTROLE'.
+           DISPLAY '1 - CADASTRAR PESSOA       (PROGCOB02)'.
+           DISPLAY '2 - LANCAR NOTAS DE ALUNO  (PROGCOB11)'.
+           DISPLAY '3 - IMPRIMIR TABUADA       (PROGCOB19)'.
+           DISPLAY '4 - LANCAR VENDA           (PROGCOB25)'.
+           DISPLAY '9 - SAIR'.
+           DISPLAY 'OPCAO..'.
+           ACCEPT WRK-OPCAO FROM CONSOLE.
+
+       0200-EXECUTAR-OPCAO.
+           EVALUATE WRK-OPCAO
+               WHEN 1
+                   CALL 'PROGCOB02'
+               WHEN 2
+                   CALL 'PROGCOB11'
+               WHEN 3
+                   CALL 'PROGCOB19'
+               WHEN 4
+                   CALL 'PROGCOB25'
+               WHEN 9
+                   DISPLAY 'ENCERRANDO O PROGCOB-MENU'
+               WHEN OTHER
+                   DISPLAY 'OPCAO INVALIDA - REDIGITE'
+           END-EVALUATE.
