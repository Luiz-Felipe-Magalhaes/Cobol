@@ -0,0 +1,12 @@
+      *********************************
+      * COPYBOOK PESSOA - IDENTIFICACAO DE PESSOA (ALUNO, VENDEDOR,
+      * CADASTRO), COMPARTILHADO ENTRE PROGCOB02, PROGCOB11 E PROGCOB25
+      * AUTHOR = FELIPE
+      * DATA   = 08/08/2026
+      * USO: COPY PESSOA REPLACING ==:PREFIX:== BY ==XXXXX==.
+      *********************************
+       05  :PREFIX:-PESSOA.
+           10 :PREFIX:-ID-PESSOA      PIC 9(05).
+           10 :PREFIX:-NOME           PIC X(10).
+           10 :PREFIX:-SOBRENOME      PIC X(10).
+           10 :PREFIX:-DATA-CADASTRO  PIC 9(08).
