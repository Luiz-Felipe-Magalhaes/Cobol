@@ -0,0 +1,18 @@
+      *********************************
+      * COPYBOOK AUDITORIA - LAYOUT DA LINHA DO AUDIT-LOG, COMPARTILHADO
+      * ENTRE PROGCOB02, PROGCOB11, PROGCOB19 E PROGCOB25
+      * AUTHOR = FELIPE
+      * DATA   = 08/08/2026
+      * USO: COPY AUDITORIA.
+      *********************************
+       01  WRK-LINHA-AUDITORIA.
+           05 AUDITORIA-PROGRAMA     PIC X(09).
+           05 FILLER                 PIC X(01) VALUE SPACE.
+           05 AUDITORIA-DATA         PIC 9(08).
+           05 FILLER                 PIC X(01) VALUE SPACE.
+           05 AUDITORIA-HORA         PIC 9(08).
+           05 FILLER                 PIC X(01) VALUE SPACE.
+           05 AUDITORIA-DETALHE      PIC X(30).
+           05 FILLER                 PIC X(01) VALUE SPACE.
+           05 AUDITORIA-RESULTADO    PIC X(20).
+           05 FILLER                 PIC X(01) VALUE SPACE.
