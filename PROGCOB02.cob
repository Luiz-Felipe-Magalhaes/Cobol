@@ -5,16 +5,149 @@
       * AUTHOR = FELIPE
       * OBJETIVO: RECEBER E IMPRIMIR UMA STRING
       * DATA   = 01/05/2021
+      * ALTERACOES:
+      * 08/08/2026 - FELIPE - GRAVACAO DA PESSOA NO PERSON-MASTER,
+      *              COM ID SEQUENCIAL GERADO PELO PROPRIO PROGRAMA
+      * 08/08/2026 - FELIPE - VALIDACAO DO NOME E SOBRENOME, COM
+      *              REPETICAO DA PERGUNTA QUANDO EM BRANCO OU INVALIDO
+      * 08/08/2026 - FELIPE - CORRIGIDO CORTE DO NOME NO NOME COMPLETO,
+      *              CAMPOS AGORA EM LAYOUT UNICO WRK-PESSOA
+      * 08/08/2026 - FELIPE - PERSON-RECORD PASSA A USAR O COPYBOOK
+      *              PESSOA, COMPARTILHADO COM PROGCOB11 E PROGCOB25
+      * 08/08/2026 - FELIPE - GRAVA UMA LINHA NO AUDIT-LOG A CADA
+      *              EXECUCAO, COMPARTILHADO COM OS OUTROS PROGRAMAS
+      * 08/08/2026 - FELIPE - STOP RUN TROCADO POR GOBACK, PARA O
+      *              PROGRAMA PODER SER CHAMADO PELO PROGCOB-MENU
       *********************************
        ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+           DECIMAL-POINT IS COMMA.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT PERSON-MASTER ASSIGN TO "PERSNMAS"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS PERSON-ID-PESSOA
+               FILE STATUS IS WRK-PERSON-STATUS.
+           SELECT AUDIT-LOG ASSIGN TO "AUDITLOG"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WRK-AUDIT-STATUS.
        DATA DIVISION.
+       FILE SECTION.
+       FD  PERSON-MASTER.
+       01  PERSON-RECORD.
+           COPY PESSOA REPLACING ==:PREFIX:== BY ==PERSON==.
+       01  PERSON-CONTROLE REDEFINES PERSON-RECORD.
+           05 CONTROLE-ID         PIC 9(05).
+           05 CONTROLE-ULTIMO-ID  PIC 9(05).
+           05 FILLER              PIC X(23).
+
+       FD  AUDIT-LOG.
+       01  AUDIT-RECORD          PIC X(80).
+
        WORKING-STORAGE SECTION.
-       77  WRK-NOME PICTURE X(10) VALUE SPACES.
-       77  WRK-SOBRENOME PICTURE X(10) VALUE SPACES.
+       COPY AUDITORIA.
+       01  WRK-PESSOA.
+           05 WRK-NOME         PICTURE X(10) VALUE SPACES.
+           05 WRK-SOBRENOME    PICTURE X(10) VALUE SPACES.
+       77  WRK-PERSON-STATUS   PIC X(02)  VALUE SPACES.
+       77  WRK-ULTIMO-ID       PIC 9(05)  VALUE ZEROS.
+       77  WRK-NOME-VALIDO     PIC X(01)  VALUE 'N'.
+       77  WRK-SOBRENOME-VALIDO PIC X(01) VALUE 'N'.
+       77  WRK-AUDIT-STATUS    PIC X(02)  VALUE SPACES.
+
        PROCEDURE DIVISION.
-           DISPLAY 'DIGITE SEU NOME:'
-           ACCEPT WRK-NOME FROM CONSOLE.
-           DISPLAY 'DIGITE SEU SOBRENOME:'
-           ACCEPT WRK-SOBRENOME FROM CONSOLE.
-           DISPLAY 'NOME COMPLETO:' WRK-NOME(1:6) WRK-SOBRENOME.
-           STOP RUN.
+       0001-PRINCIPAL.
+           PERFORM 0050-ABRIR-ARQUIVO.
+           PERFORM 0100-INICIAR.
+           PERFORM 0200-GRAVAR.
+           PERFORM 0900-GRAVAR-AUDITORIA.
+           CLOSE PERSON-MASTER.
+           GOBACK.
+
+       0050-ABRIR-ARQUIVO.
+           OPEN I-O PERSON-MASTER.
+           IF WRK-PERSON-STATUS = '35'
+               CLOSE PERSON-MASTER
+               OPEN OUTPUT PERSON-MASTER
+               CLOSE PERSON-MASTER
+               OPEN I-O PERSON-MASTER
+           END-IF.
+
+           MOVE ZEROS TO CONTROLE-ID.
+           READ PERSON-MASTER
+               KEY IS PERSON-ID-PESSOA
+               INVALID KEY
+                   MOVE ZEROS TO CONTROLE-ID
+                   MOVE ZEROS TO CONTROLE-ULTIMO-ID
+                   WRITE PERSON-RECORD
+           END-READ.
+           MOVE CONTROLE-ULTIMO-ID TO WRK-ULTIMO-ID.
+
+       0100-INICIAR.
+           PERFORM 0110-ACEITAR-NOME.
+           PERFORM 0120-ACEITAR-SOBRENOME.
+           DISPLAY 'NOME COMPLETO:' WRK-NOME WRK-SOBRENOME.
+
+       0110-ACEITAR-NOME.
+           MOVE 'N' TO WRK-NOME-VALIDO.
+           PERFORM UNTIL WRK-NOME-VALIDO = 'S'
+               DISPLAY 'DIGITE SEU NOME:'
+               ACCEPT WRK-NOME FROM CONSOLE
+               IF WRK-NOME = SPACES
+                   DISPLAY 'NOME EM BRANCO - REDIGITE'
+               ELSE
+                   IF WRK-NOME IS ALPHABETIC
+                       MOVE 'S' TO WRK-NOME-VALIDO
+                   ELSE
+                       DISPLAY 'NOME INVALIDO - REDIGITE'
+                   END-IF
+               END-IF
+           END-PERFORM.
+
+       0120-ACEITAR-SOBRENOME.
+           MOVE 'N' TO WRK-SOBRENOME-VALIDO.
+           PERFORM UNTIL WRK-SOBRENOME-VALIDO = 'S'
+               DISPLAY 'DIGITE SEU SOBRENOME:'
+               ACCEPT WRK-SOBRENOME FROM CONSOLE
+               IF WRK-SOBRENOME = SPACES
+                   DISPLAY 'SOBRENOME EM BRANCO - REDIGITE'
+               ELSE
+                   IF WRK-SOBRENOME IS ALPHABETIC
+                       MOVE 'S' TO WRK-SOBRENOME-VALIDO
+                   ELSE
+                       DISPLAY 'SOBRENOME INVALIDO - REDIGITE'
+                   END-IF
+               END-IF
+           END-PERFORM.
+
+       0200-GRAVAR.
+           ADD 1 TO WRK-ULTIMO-ID.
+
+           MOVE WRK-ULTIMO-ID  TO PERSON-ID-PESSOA.
+           MOVE WRK-NOME       TO PERSON-NOME.
+           MOVE WRK-SOBRENOME  TO PERSON-SOBRENOME.
+           ACCEPT PERSON-DATA-CADASTRO FROM DATE YYYYMMDD.
+           WRITE PERSON-RECORD.
+
+           MOVE ZEROS          TO CONTROLE-ID.
+           MOVE WRK-ULTIMO-ID  TO CONTROLE-ULTIMO-ID.
+           REWRITE PERSON-RECORD.
+
+           DISPLAY 'ID DA PESSOA CADASTRADA..: ' WRK-ULTIMO-ID.
+
+       0900-GRAVAR-AUDITORIA.
+           OPEN EXTEND AUDIT-LOG.
+           IF WRK-AUDIT-STATUS = '35'
+               OPEN OUTPUT AUDIT-LOG
+               CLOSE AUDIT-LOG
+               OPEN EXTEND AUDIT-LOG
+           END-IF.
+           MOVE 'PROGCOB02' TO AUDITORIA-PROGRAMA.
+           ACCEPT AUDITORIA-DATA FROM DATE YYYYMMDD.
+           ACCEPT AUDITORIA-HORA FROM TIME.
+           MOVE WRK-ULTIMO-ID TO AUDITORIA-DETALHE.
+           MOVE 'PESSOA CADASTRADA' TO AUDITORIA-RESULTADO.
+           WRITE AUDIT-RECORD FROM WRK-LINHA-AUDITORIA.
+           CLOSE AUDIT-LOG.
