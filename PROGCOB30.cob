@@ -0,0 +1,159 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. PROGCOB30.
+      *********************************
+      * AREA DE COMENTARIOS - REMARKS
+      * AUTHOR = FELIPE
+      * OBJETIVO: RELATORIO DE FECHAMENTO DE PERIODO, CRUZANDO OS
+      * TOTAIS DE NOTAS DO GRADE-MASTER COM AS VENDAS DO SALES-MASTER
+      * DATA   = 08/08/2026
+      * ALTERACOES:
+      * 08/08/2026 - FELIPE - ABERTURA DOS DOIS ARQUIVOS PASSA A
+      *              CRIAR O ARQUIVO QUANDO AINDA NAO EXISTE (STATUS
+      *              '35'), EM VEZ DE SEGUIR SEM CHECAR O STATUS
+      * 08/08/2026 - FELIPE - CONTAGEM DE NOTAS PASSA A SER FILTRADA
+      *              PELO ANO DE CADASTRO DO ALUNO, PARA BATER COM O
+      *              ANO DE REFERENCIA DO RELATORIO, DA MESMA FORMA
+      *              QUE AS VENDAS JA ERAM FILTRADAS
+      *********************************
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+           DECIMAL-POINT IS COMMA.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT GRADE-MASTER ASSIGN TO "GRADEMAS"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS SEQUENTIAL
+               RECORD KEY IS GRADE-ID-PESSOA
+               FILE STATUS IS WRK-GRADE-STATUS.
+           SELECT SALES-MASTER ASSIGN TO "SALESMAS"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS SEQUENTIAL
+               RECORD KEY IS SALES-CHAVE
+               FILE STATUS IS WRK-SALES-STATUS.
+       DATA DIVISION.
+       FILE SECTION.
+       FD  GRADE-MASTER.
+       01  GRADE-RECORD.
+           COPY PESSOA REPLACING ==:PREFIX:== BY ==GRADE==.
+           05 GRADE-QTD-NOTAS    PIC 9(01).
+           05 GRADE-NOTAS-TAB.
+               10 GRADE-NOTA     PIC 9(02)V9 OCCURS 4 TIMES.
+           05 GRADE-PESOS-TAB.
+               10 GRADE-PESO     PIC 9(03)   OCCURS 4 TIMES.
+           05 GRADE-MEDIA        PIC 9(02)V9.
+           05 GRADE-SITUACAO     PIC X(12).
+           05 GRADE-NOTA-RECUP   PIC 9(02)V9.
+
+       FD  SALES-MASTER.
+       01  SALES-RECORD.
+           05 SALES-CHAVE.
+               10 SALES-ANO         PIC 9(04).
+               10 SALES-ID-VENDEDOR PIC 9(05).
+           COPY PESSOA REPLACING ==:PREFIX:== BY ==SALES==.
+           05 SALES-MESES.
+               10 SALES-MES    PIC 9(6)V99 OCCURS 12 TIMES.
+           05 SALES-META       PIC 9(7)V99.
+
+       WORKING-STORAGE SECTION.
+       77  WRK-GRADE-STATUS     PIC X(02) VALUE SPACES.
+       77  WRK-SALES-STATUS     PIC X(02) VALUE SPACES.
+       77  WRK-FIM-ARQUIVO      PIC X(01) VALUE 'N'.
+       77  WRK-ANO              PIC 9(04) VALUE ZEROS.
+       77  WRK-SUBSCRITO        PIC 9(02) VALUE ZEROS.
+       77  WRK-QTD-APROVADO     PIC 9(04) VALUE ZEROS.
+       77  WRK-QTD-RECUPERACAO  PIC 9(04) VALUE ZEROS.
+       77  WRK-QTD-REPROVADO    PIC 9(04) VALUE ZEROS.
+       77  WRK-QTD-VENDEDORES   PIC 9(04) VALUE ZEROS.
+       77  WRK-TOTAL-VENDAS     PIC 9(9)V99 VALUE ZEROS.
+       77  WRK-GRADE-ANO        PIC 9(04) VALUE ZEROS.
+
+       PROCEDURE DIVISION.
+       0001-PRINCIPAL.
+           PERFORM 0050-ABRIR-ARQUIVOS.
+
+           DISPLAY 'ANO DE REFERENCIA DO RELATORIO..'
+           ACCEPT WRK-ANO.
+
+           PERFORM 0100-PROCESSAR-NOTAS.
+           PERFORM 0200-PROCESSAR-VENDAS.
+           PERFORM 0300-IMPRIMIR-RELATORIO.
+
+           CLOSE GRADE-MASTER.
+           CLOSE SALES-MASTER.
+           STOP RUN.
+
+       0050-ABRIR-ARQUIVOS.
+           OPEN INPUT GRADE-MASTER.
+           IF WRK-GRADE-STATUS = '35'
+               CLOSE GRADE-MASTER
+               OPEN OUTPUT GRADE-MASTER
+               CLOSE GRADE-MASTER
+               OPEN INPUT GRADE-MASTER
+           END-IF.
+
+           OPEN INPUT SALES-MASTER.
+           IF WRK-SALES-STATUS = '35'
+               CLOSE SALES-MASTER
+               OPEN OUTPUT SALES-MASTER
+               CLOSE SALES-MASTER
+               OPEN INPUT SALES-MASTER
+           END-IF.
+
+       0100-PROCESSAR-NOTAS.
+           MOVE ZEROS TO WRK-QTD-APROVADO WRK-QTD-RECUPERACAO
+               WRK-QTD-REPROVADO.
+           MOVE 'N' TO WRK-FIM-ARQUIVO.
+           PERFORM 0110-LER-GRADE.
+           PERFORM UNTIL WRK-FIM-ARQUIVO = 'S'
+               MOVE GRADE-DATA-CADASTRO(1:4) TO WRK-GRADE-ANO
+               IF WRK-GRADE-ANO = WRK-ANO
+                   EVALUATE GRADE-SITUACAO
+                       WHEN 'APROVADO'
+                           ADD 1 TO WRK-QTD-APROVADO
+                       WHEN 'RECUPERACAO'
+                           ADD 1 TO WRK-QTD-RECUPERACAO
+                       WHEN 'REPROVADO'
+                           ADD 1 TO WRK-QTD-REPROVADO
+                   END-EVALUATE
+               END-IF
+               PERFORM 0110-LER-GRADE
+           END-PERFORM.
+
+       0110-LER-GRADE.
+           READ GRADE-MASTER NEXT
+               AT END MOVE 'S' TO WRK-FIM-ARQUIVO
+           END-READ.
+
+       0200-PROCESSAR-VENDAS.
+           MOVE ZEROS TO WRK-TOTAL-VENDAS WRK-QTD-VENDEDORES.
+           MOVE 'N' TO WRK-FIM-ARQUIVO.
+           PERFORM 0210-LER-SALES.
+           PERFORM UNTIL WRK-FIM-ARQUIVO = 'S'
+               IF SALES-ANO = WRK-ANO
+                   ADD 1 TO WRK-QTD-VENDEDORES
+                   PERFORM VARYING WRK-SUBSCRITO FROM 1 BY 1
+                           UNTIL WRK-SUBSCRITO > 12
+                       ADD SALES-MES(WRK-SUBSCRITO) TO WRK-TOTAL-VENDAS
+                   END-PERFORM
+               END-IF
+               PERFORM 0210-LER-SALES
+           END-PERFORM.
+
+       0210-LER-SALES.
+           READ SALES-MASTER NEXT
+               AT END MOVE 'S' TO WRK-FIM-ARQUIVO
+           END-READ.
+
+       0300-IMPRIMIR-RELATORIO.
+           DISPLAY '========================================'.
+           DISPLAY 'RELATORIO DE FECHAMENTO - ANO ' WRK-ANO.
+           DISPLAY '----------------------------------------'.
+           DISPLAY 'NOTAS (GRADE-MASTER - ANO ' WRK-ANO ')'.
+           DISPLAY 'APROVADOS...........: ' WRK-QTD-APROVADO.
+           DISPLAY 'RECUPERACAO.........: ' WRK-QTD-RECUPERACAO.
+           DISPLAY 'REPROVADOS..........: ' WRK-QTD-REPROVADO.
+           DISPLAY '----------------------------------------'.
+           DISPLAY 'VENDAS (SALES-MASTER - ANO ' WRK-ANO ')'.
+           DISPLAY 'VENDEDORES NO ANO...: ' WRK-QTD-VENDEDORES.
+           DISPLAY 'TOTAL DE VENDAS.....: ' WRK-TOTAL-VENDAS.
