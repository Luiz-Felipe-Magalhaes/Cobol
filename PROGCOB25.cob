@@ -5,42 +5,324 @@
       * AUTHOR = FELIPE
       * OBJETIVO: RECEBER E REGISTRAR VENDAS POR MES
       * DATA   = 01/05/2021
+      * ALTERACOES:
+      * 08/08/2026 - FELIPE - INCLUIDO SALES-MASTER PARA MANTER OS
+      *              TOTAIS DE VENDAS ENTRE EXECUCOES
+      * 08/08/2026 - FELIPE - CHAVE DO SALES-MASTER PASSA A SER ANO +
+      *              VENDEDOR, PARA NAO MISTURAR VENDAS DE ANOS E
+      *              VENDEDORES DIFERENTES NO MESMO REGISTRO
+      * 08/08/2026 - FELIPE - VALIDACAO DE FAIXA NO MES DA VENDA, COM
+      *              REPETICAO DA PERGUNTA QUANDO O MES FOR INVALIDO
+      * 08/08/2026 - FELIPE - RELATORIO DE FECHAMENTO ANUAL COM TOTAL,
+      *              MEDIA, MELHOR/PIOR MES E PERCENTUAL DA META
+      * 08/08/2026 - FELIPE - MODO LOTE, LENDO VENDAS DO ARQUIVO
+      *              SALES-TRANS EM VEZ DE UMA ENTRADA POR VEZ
+      * 08/08/2026 - FELIPE - SALES-RECORD GANHA O GRUPO DE
+      *              IDENTIFICACAO DO COPYBOOK PESSOA (NOME/SOBRENOME/
+      *              CADASTRO DO VENDEDOR), COMPARTILHADO COM PROGCOB02
+      *              E PROGCOB11. A CHAVE SALES-CHAVE (ANO + VENDEDOR)
+      *              E MANTIDA COMO ESTA, E SALES-ID-PESSOA E
+      *              SINCRONIZADO COM SALES-ID-VENDEDOR AO GRAVAR
+      * 08/08/2026 - FELIPE - GRAVA UMA LINHA NO AUDIT-LOG A CADA
+      *              EXECUCAO, COMPARTILHADO COM OS OUTROS PROGRAMAS
+      * 08/08/2026 - FELIPE - STOP RUN TROCADO POR GOBACK, PARA O
+      *              PROGRAMA PODER SER CHAMADO PELO PROGCOB-MENU
+      * 08/08/2026 - FELIPE - MES E VALOR DA VENDA VALIDADOS COMO
+      *              NUMERICOS, COM REPETICAO DA PERGUNTA QUANDO
+      *              INVALIDO
+      * 08/08/2026 - FELIPE - CAMPOS DE STAGING DO MES E DO VALOR
+      *              PASSAM A SER JUSTIFIED RIGHT COM ZERO-FILL ANTES
+      *              DO TESTE NUMERIC, PARA NAO REJEITAR ENTRADA
+      *              DIGITADA SEM PREENCHER TODAS AS POSICOES DO CAMPO
+      * 08/08/2026 - FELIPE - MODO DE ENTRADA PASSA A SER PERGUNTADO
+      *              ANTES DO CADASTRO DO VENDEDOR; NO MODO LOTE, UM
+      *              VENDEDOR AINDA NAO CADASTRADO NO ANO INFORMADO
+      *              NAO E MAIS PERGUNTADO NO CONSOLE, E SIM REJEITADO
+      *              COM MENSAGEM (VENDEDOR TEM QUE SER CADASTRADO
+      *              PRIMEIRO PELO MODO INTERATIVO)
+      * 08/08/2026 - FELIPE - WRK-VENDEDOR-INVALIDO PASSA A SER
+      *              REINICIALIZADO A CADA EXECUCAO, PARA NAO PRENDER
+      *              AS PROXIMAS CHAMADAS QUANDO O PROGRAMA E ACIONADO
+      *              VARIAS VEZES PELO PROGCOB-MENU NA MESMA SESSAO
       *********************************
        ENVIRONMENT DIVISION.
            CONFIGURATION SECTION.
            SPECIAL-NAMES.
                DECIMAL-POINT IS COMMA.
+           INPUT-OUTPUT SECTION.
+           FILE-CONTROL.
+               SELECT SALES-MASTER ASSIGN TO "SALESMAS"
+                   ORGANIZATION IS INDEXED
+                   ACCESS MODE IS DYNAMIC
+                   RECORD KEY IS SALES-CHAVE
+                   FILE STATUS IS WRK-SALES-STATUS.
+               SELECT SALES-TRANS ASSIGN TO "SALESTRN"
+                   ORGANIZATION IS SEQUENTIAL.
+               SELECT AUDIT-LOG ASSIGN TO "AUDITLOG"
+                   ORGANIZATION IS LINE SEQUENTIAL
+                   FILE STATUS IS WRK-AUDIT-STATUS.
        DATA DIVISION.
+           FILE SECTION.
+           FD  SALES-MASTER.
+           01  SALES-RECORD.
+               05 SALES-CHAVE.
+                   10 SALES-ANO         PIC 9(04).
+                   10 SALES-ID-VENDEDOR PIC 9(05).
+               COPY PESSOA REPLACING ==:PREFIX:== BY ==SALES==.
+               05 SALES-MESES.
+                   10 SALES-MES    PIC 9(6)V99 OCCURS 12 TIMES.
+               05 SALES-META       PIC 9(7)V99.
+
+           FD  SALES-TRANS.
+           01  TRANS-RECORD.
+               05 TRANS-MES        PIC 9(02).
+               05 TRANS-VALOR      PIC 9(6)V99.
+
+           FD  AUDIT-LOG.
+           01  AUDIT-RECORD        PIC X(80).
+
            WORKING-STORAGE SECTION.
+           COPY AUDITORIA.
+           77  WRK-AUDIT-STATUS  PIC X(02)  VALUE SPACES.
            01  WRK-MESES.
                02 WRK-MES      PIC 9(6)V99 OCCURS 12 TIMES.
            77  WRK-MESVENDA    PIC 9(2)    VALUE ZEROS.
+           77  WRK-MESVENDA-ALFA PIC X(02) JUSTIFIED RIGHT
+                                           VALUE SPACES.
            77  WRK-VALOR       PIC 9(6)V99 VALUE ZEROS.
+           77  WRK-VALOR-ALFA  PIC X(08)   JUSTIFIED RIGHT
+                                           VALUE SPACES.
+           77  WRK-SALES-STATUS PIC X(02)  VALUE SPACES.
+           77  WRK-SUBSCRITO   PIC 9(02)   VALUE ZEROS.
+           77  WRK-ANO           PIC 9(04)   VALUE ZEROS.
+           77  WRK-ID-VENDEDOR   PIC 9(05)   VALUE ZEROS.
+           77  WRK-MES-VALIDO    PIC X(01)   VALUE 'N'.
+           77  WRK-VALOR-VALIDO  PIC X(01)   VALUE 'N'.
+           77  WRK-TOTAL         PIC 9(8)V99 VALUE ZEROS.
+           77  WRK-MEDIA         PIC 9(7)V99 VALUE ZEROS.
+           77  WRK-MES-MAIOR     PIC 9(02)   VALUE ZEROS.
+           77  WRK-MES-MENOR     PIC 9(02)   VALUE ZEROS.
+           77  WRK-VALOR-MAIOR   PIC 9(6)V99 VALUE ZEROS.
+           77  WRK-VALOR-MENOR   PIC 9(6)V99 VALUE ZEROS.
+           77  WRK-PERC-META     PIC 9(3)V99 VALUE ZEROS.
+           77  WRK-MODO          PIC 9(01)   VALUE 1.
+           77  WRK-FIM-ARQUIVO   PIC X(01)   VALUE 'N'.
+           77  WRK-NOME-VENDEDOR PIC X(10)   VALUE SPACES.
+           77  WRK-SOBRENOME-VENDEDOR PIC X(10) VALUE SPACES.
+           77  WRK-VENDEDOR-INVALIDO PIC X(01) VALUE 'N'.
 
        PROCEDURE DIVISION.
        0001-PRINCIPAL.
-           PERFORM 0100-INICIAR.
-           PERFORM 0200-PROCESSAR.
-           PERFORM 0300-FINALIZAR.
+           DISPLAY 'MODO DE ENTRADA (1-INTERATIVO  2-LOTE)..'
+           ACCEPT WRK-MODO.
+
+           PERFORM 0050-ABRIR-ARQUIVO.
+
+           IF WRK-VENDEDOR-INVALIDO = 'N'
+               IF WRK-MODO = 2
+                   PERFORM 0210-PROCESSAR-LOTE
+               ELSE
+                   PERFORM 0100-INICIAR
+                   PERFORM 0200-PROCESSAR
+               END-IF
+
+               PERFORM 0300-FINALIZAR
+               PERFORM 0900-GRAVAR-AUDITORIA
+           END-IF.
 
-           STOP RUN.
+           CLOSE SALES-MASTER.
+           GOBACK.
+
+       0050-ABRIR-ARQUIVO.
+           MOVE 'N' TO WRK-VENDEDOR-INVALIDO.
+           OPEN I-O SALES-MASTER.
+           IF WRK-SALES-STATUS = '35'
+               CLOSE SALES-MASTER
+               OPEN OUTPUT SALES-MASTER
+               CLOSE SALES-MASTER
+               OPEN I-O SALES-MASTER
+           END-IF.
+
+           DISPLAY 'ANO DA VENDA..'
+           ACCEPT WRK-ANO.
+           DISPLAY 'CODIGO DO VENDEDOR..'
+           ACCEPT WRK-ID-VENDEDOR.
+
+           MOVE WRK-ANO         TO SALES-ANO.
+           MOVE WRK-ID-VENDEDOR TO SALES-ID-VENDEDOR.
+           READ SALES-MASTER
+               KEY IS SALES-CHAVE
+               INVALID KEY
+                   IF WRK-MODO = 2
+                       DISPLAY 'VENDEDOR NAO CADASTRADO PARA O ANO'
+                       DISPLAY 'INFORMADO - RODE O MODO INTERATIVO'
+                       DISPLAY 'PRIMEIRO PARA CADASTRA-LO'
+                       MOVE 'S' TO WRK-VENDEDOR-INVALIDO
+                       PERFORM 0900-GRAVAR-AUDITORIA
+                   ELSE
+                       MOVE ZEROS TO SALES-MESES
+                       DISPLAY 'META ANUAL DE VENDAS..'
+                       ACCEPT SALES-META
+                       DISPLAY 'NOME DO VENDEDOR..'
+                       ACCEPT WRK-NOME-VENDEDOR FROM CONSOLE
+                       DISPLAY 'SOBRENOME DO VENDEDOR..'
+                       ACCEPT WRK-SOBRENOME-VENDEDOR FROM CONSOLE
+                       MOVE WRK-ID-VENDEDOR     TO SALES-ID-PESSOA
+                       MOVE WRK-NOME-VENDEDOR   TO SALES-NOME
+                       MOVE WRK-SOBRENOME-VENDEDOR TO SALES-SOBRENOME
+                       ACCEPT SALES-DATA-CADASTRO FROM DATE YYYYMMDD
+                       WRITE SALES-RECORD
+                   END-IF
+           END-READ.
+
+           IF WRK-VENDEDOR-INVALIDO = 'N'
+               PERFORM VARYING WRK-SUBSCRITO FROM 1 BY 1
+                       UNTIL WRK-SUBSCRITO > 12
+                   MOVE SALES-MES(WRK-SUBSCRITO)
+                       TO WRK-MES(WRK-SUBSCRITO)
+               END-PERFORM
+           END-IF.
 
        0100-INICIAR.
-           DISPLAY 'MES DA VENDA..'
-           ACCEPT WRK-MESVENDA.
+           MOVE 'N' TO WRK-MES-VALIDO.
+           PERFORM UNTIL WRK-MES-VALIDO = 'S'
+               DISPLAY 'MES DA VENDA (1 A 12, 99 PARA ENCERRAR)..'
+               ACCEPT WRK-MESVENDA-ALFA
+               INSPECT WRK-MESVENDA-ALFA
+                   REPLACING LEADING SPACE BY ZERO
+               IF WRK-MESVENDA-ALFA IS NOT NUMERIC
+                   DISPLAY 'MES INVALIDO - REDIGITE'
+               ELSE
+                   MOVE WRK-MESVENDA-ALFA TO WRK-MESVENDA
+                   IF WRK-MESVENDA = 99
+                       MOVE 'S' TO WRK-MES-VALIDO
+                   ELSE
+                       IF WRK-MESVENDA >= 1 AND WRK-MESVENDA <= 12
+                           MOVE 'S' TO WRK-MES-VALIDO
+                       ELSE
+                           DISPLAY 'MES INVALIDO - REDIGITE'
+                       END-IF
+                   END-IF
+               END-IF
+           END-PERFORM.
 
            IF WRK-MESVENDA NOT EQUAL 99
-               DISPLAY 'VALOR DA VENDA..'
-               ACCEPT WRK-VALOR
+               MOVE 'N' TO WRK-VALOR-VALIDO
+               PERFORM UNTIL WRK-VALOR-VALIDO = 'S'
+                   DISPLAY 'VALOR DA VENDA..'
+                   ACCEPT WRK-VALOR-ALFA
+                   IF WRK-VALOR-ALFA = SPACES
+                       DISPLAY 'VALOR INVALIDO - REDIGITE'
+                   ELSE
+                       INSPECT WRK-VALOR-ALFA
+                           REPLACING LEADING SPACE BY ZERO
+                       IF WRK-VALOR-ALFA IS NUMERIC
+                           MOVE 'S' TO WRK-VALOR-VALIDO
+                       ELSE
+                           DISPLAY 'VALOR INVALIDO - REDIGITE'
+                       END-IF
+                   END-IF
+               END-PERFORM
+               MOVE WRK-VALOR-ALFA TO WRK-VALOR
                ADD WRK-VALOR TO WRK-MES(WRK-MESVENDA)
            END-IF.
 
        0200-PROCESSAR.
            PERFORM 0100-INICIAR.
 
+       0210-PROCESSAR-LOTE.
+           OPEN INPUT SALES-TRANS.
+           MOVE 'N' TO WRK-FIM-ARQUIVO.
+           PERFORM 0220-LER-TRANSACAO.
+           PERFORM UNTIL WRK-FIM-ARQUIVO = 'S'
+               IF TRANS-MES >= 1 AND TRANS-MES <= 12
+                   ADD TRANS-VALOR TO WRK-MES(TRANS-MES)
+               ELSE
+                   DISPLAY 'TRANSACAO COM MES INVALIDO IGNORADA: '
+                       TRANS-MES
+               END-IF
+               PERFORM 0220-LER-TRANSACAO
+           END-PERFORM.
+           CLOSE SALES-TRANS.
+
+       0220-LER-TRANSACAO.
+           READ SALES-TRANS
+               AT END MOVE 'S' TO WRK-FIM-ARQUIVO
+           END-READ.
+
        0300-FINALIZAR.
+           PERFORM VARYING WRK-SUBSCRITO FROM 1 BY 1
+                   UNTIL WRK-SUBSCRITO > 12
+               MOVE WRK-MES(WRK-SUBSCRITO) TO SALES-MES(WRK-SUBSCRITO)
+           END-PERFORM.
+
+           MOVE WRK-ANO         TO SALES-ANO.
+           MOVE WRK-ID-VENDEDOR TO SALES-ID-VENDEDOR.
+           MOVE WRK-ID-VENDEDOR TO SALES-ID-PESSOA.
+           REWRITE SALES-RECORD.
+
+           PERFORM 0310-RELATORIO-ANUAL.
+
+       0310-RELATORIO-ANUAL.
+           MOVE ZEROS    TO WRK-TOTAL.
+           MOVE WRK-MES(1) TO WRK-VALOR-MAIOR.
+           MOVE WRK-MES(1) TO WRK-VALOR-MENOR.
+           MOVE 1        TO WRK-MES-MAIOR.
+           MOVE 1        TO WRK-MES-MENOR.
+
            PERFORM VARYING WRK-MESVENDA FROM 1 BY 1
                    UNTIL WRK-MESVENDA > 12
                    DISPLAY 'VALOR MES..' WRK-MESVENDA
                        ' = ' WRK-MES(WRK-MESVENDA)
+                   ADD WRK-MES(WRK-MESVENDA) TO WRK-TOTAL
+                   IF WRK-MES(WRK-MESVENDA) > WRK-VALOR-MAIOR
+                       MOVE WRK-MES(WRK-MESVENDA) TO WRK-VALOR-MAIOR
+                       MOVE WRK-MESVENDA           TO WRK-MES-MAIOR
+                   END-IF
+                   IF WRK-MES(WRK-MESVENDA) < WRK-VALOR-MENOR
+                       MOVE WRK-MES(WRK-MESVENDA) TO WRK-VALOR-MENOR
+                       MOVE WRK-MESVENDA           TO WRK-MES-MENOR
+                   END-IF
            END-PERFORM.
+
+           COMPUTE WRK-MEDIA = WRK-TOTAL / 12.
+
+           DISPLAY '========================================'.
+           DISPLAY 'RESUMO ANUAL - ANO ' WRK-ANO
+               ' VENDEDOR ' WRK-ID-VENDEDOR.
+           DISPLAY 'TOTAL DE VENDAS NO ANO....: ' WRK-TOTAL.
+           DISPLAY 'MEDIA MENSAL..............: ' WRK-MEDIA.
+           DISPLAY 'MELHOR MES................: ' WRK-MES-MAIOR
+               ' (' WRK-VALOR-MAIOR ')'.
+           DISPLAY 'PIOR MES..................: ' WRK-MES-MENOR
+               ' (' WRK-VALOR-MENOR ')'.
+
+           IF SALES-META > ZEROS
+               COMPUTE WRK-PERC-META = (WRK-TOTAL / SALES-META) * 100
+               DISPLAY 'META ANUAL................: ' SALES-META
+               DISPLAY 'PERCENTUAL DA META ATINGIDO: ' WRK-PERC-META
+                   '%'
+           END-IF.
+
+       0900-GRAVAR-AUDITORIA.
+           OPEN EXTEND AUDIT-LOG.
+           IF WRK-AUDIT-STATUS = '35'
+               OPEN OUTPUT AUDIT-LOG
+               CLOSE AUDIT-LOG
+               OPEN EXTEND AUDIT-LOG
+           END-IF.
+           MOVE 'PROGCOB25' TO AUDITORIA-PROGRAMA.
+           ACCEPT AUDITORIA-DATA FROM DATE YYYYMMDD.
+           ACCEPT AUDITORIA-HORA FROM TIME.
+           MOVE SPACES TO AUDITORIA-DETALHE.
+           STRING 'ANO=' WRK-ANO ' VEND=' WRK-ID-VENDEDOR
+               DELIMITED BY SIZE INTO AUDITORIA-DETALHE.
+           MOVE SPACES TO AUDITORIA-RESULTADO.
+           IF WRK-VENDEDOR-INVALIDO = 'S'
+               MOVE 'VENDEDOR INVALIDO' TO AUDITORIA-RESULTADO
+           ELSE
+               STRING 'TOTAL=' WRK-TOTAL DELIMITED BY SIZE
+                   INTO AUDITORIA-RESULTADO
+           END-IF.
+           WRITE AUDIT-RECORD FROM WRK-LINHA-AUDITORIA.
+           CLOSE AUDIT-LOG.
