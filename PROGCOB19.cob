@@ -6,40 +6,199 @@
       * OBJETIVO: RECEBER UM NUMERO E GERAR A TABUADA DE 1 A 10
       * UTILIZAR PERFORM VARYING
       * DATA   = 13/05/2021
+      * ALTERACOES:
+      * 08/08/2026 - FELIPE - SAIDA PASSA A SER UM RELATORIO IMPRESSO,
+      *              COM TITULO, CABECALHO E QUEBRA DE PAGINA
+      * 08/08/2026 - FELIPE - MODO DE LOTE, GERANDO A TABUADA DE UMA
+      *              LISTA DE NUMEROS LIDA DO ARQUIVO NUM-FILE
+      * 08/08/2026 - FELIPE - FAIXA DO MULTIPLICADOR PASSA A SER
+      *              INFORMADA PELO USUARIO, EM VEZ DE FIXA EM 1 A 10
+      * 08/08/2026 - FELIPE - GRAVA UMA LINHA NO AUDIT-LOG A CADA
+      *              EXECUCAO, COMPARTILHADO COM OS OUTROS PROGRAMAS
+      * 08/08/2026 - FELIPE - STOP RUN TROCADO POR GOBACK, PARA O
+      *              PROGRAMA PODER SER CHAMADO PELO PROGCOB-MENU
+      * 08/08/2026 - FELIPE - NUMERO DIGITADO E VALIDADO COMO NUMERICO,
+      *              COM REPETICAO DA PERGUNTA QUANDO INVALIDO
+      * 08/08/2026 - FELIPE - CAMPO DE STAGING DO NUMERO PASSA A SER
+      *              JUSTIFIED RIGHT COM ZERO-FILL ANTES DO TESTE
+      *              NUMERIC, PARA NAO REJEITAR NUMERO DIGITADO SEM
+      *              PREENCHER TODAS AS POSICOES DO CAMPO
       *********************************
        ENVIRONMENT DIVISION.
        CONFIGURATION SECTION.
        SPECIAL-NAMES.
            DECIMAL-POINT IS COMMA.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT PRINT-FILE ASSIGN TO "TABUADA"
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT NUM-FILE ASSIGN TO "NUMEROS"
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT AUDIT-LOG ASSIGN TO "AUDITLOG"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WRK-AUDIT-STATUS.
        DATA DIVISION.
+       FILE SECTION.
+       FD  PRINT-FILE.
+       01  PRINT-RECORD             PIC X(80).
+
+       FD  NUM-FILE.
+       01  NUM-RECORD.
+           05 NUM-VALOR             PIC 9(02).
+
+       FD  AUDIT-LOG.
+       01  AUDIT-RECORD             PIC X(80).
+
        WORKING-STORAGE SECTION.
+       COPY AUDITORIA.
+       77  WRK-AUDIT-STATUS           PIC X(02)    VALUE SPACES.
        77  WRK-NUMERO                 PIC 9(02)    VALUE ZEROS.
+       77  WRK-NUMERO-ALFA            PIC X(02)    JUSTIFIED RIGHT
+                                                    VALUE SPACES.
+       77  WRK-NUMERO-VALIDO          PIC X(01)    VALUE 'N'.
        77  WRK-CONTADOR               PIC 9(02)    VALUE 1.
        77  WRK-RESUL                  PIC 9(03)    VALUE ZEROS.
+       77  WRK-PAGINA                 PIC 9(03)    VALUE ZEROS.
+       77  WRK-MODO                   PIC 9(01)    VALUE 1.
+       77  WRK-FIM-ARQUIVO            PIC X(01)    VALUE 'N'.
+       77  WRK-FAIXA-INICIO           PIC 9(02)    VALUE 1.
+       77  WRK-FAIXA-FIM              PIC 9(02)    VALUE 10.
+
+       01  WRK-LINHA-TABUADA.
+           05 WRK-L-NUMERO     PIC ZZ9.
+           05 FILLER           PIC X(03) VALUE ' X '.
+           05 WRK-L-FATOR      PIC ZZ9.
+           05 FILLER           PIC X(03) VALUE ' = '.
+           05 WRK-L-RESULTADO  PIC ZZZ9.
+           05 FILLER           PIC X(64) VALUE SPACES.
 
        PROCEDURE DIVISION.
 
        0001-PRINCIPAL.
-           PERFORM 0100-INICIALIZAR.
-           IF WRK-NUMERO > 0
-               PERFORM 0200-PROCESSAR
+           PERFORM 0050-ABRIR-RELATORIO.
+           PERFORM 0120-ACEITAR-FAIXA.
+
+           DISPLAY 'MODO (1-INTERATIVO  2-LOTE)..'
+           ACCEPT WRK-MODO.
+
+           IF WRK-MODO = 2
+               PERFORM 0400-PROCESSAR-LOTE
+           ELSE
+               PERFORM 0100-INICIALIZAR
+               IF WRK-NUMERO > 0
+                   PERFORM 0200-PROCESSAR
+               END-IF
            END-IF.
+
            PERFORM 0300-FINALIZAR.
+           PERFORM 0900-GRAVAR-AUDITORIA.
+
+           CLOSE PRINT-FILE.
+           GOBACK.
 
-           STOP RUN.
+       0050-ABRIR-RELATORIO.
+           OPEN OUTPUT PRINT-FILE.
+           MOVE ZEROS TO WRK-PAGINA.
 
        0100-INICIALIZAR.
-           DISPLAY 'NUMERO..'
-           ACCEPT WRK-NUMERO.
+           MOVE 'N' TO WRK-NUMERO-VALIDO.
+           PERFORM UNTIL WRK-NUMERO-VALIDO = 'S'
+               DISPLAY 'NUMERO..'
+               ACCEPT WRK-NUMERO-ALFA
+               IF WRK-NUMERO-ALFA = SPACES
+                   DISPLAY 'NUMERO INVALIDO - REDIGITE'
+               ELSE
+                   INSPECT WRK-NUMERO-ALFA
+                       REPLACING LEADING SPACE BY ZERO
+                   IF WRK-NUMERO-ALFA IS NUMERIC
+                       MOVE 'S' TO WRK-NUMERO-VALIDO
+                   ELSE
+                       DISPLAY 'NUMERO INVALIDO - REDIGITE'
+                   END-IF
+               END-IF
+           END-PERFORM.
+           MOVE WRK-NUMERO-ALFA TO WRK-NUMERO.
+
+       0120-ACEITAR-FAIXA.
+           DISPLAY 'MULTIPLICADOR INICIAL..'
+           ACCEPT WRK-FAIXA-INICIO.
+           DISPLAY 'MULTIPLICADOR FINAL..'
+           ACCEPT WRK-FAIXA-FIM.
+           IF WRK-FAIXA-FIM < WRK-FAIXA-INICIO
+               MOVE WRK-FAIXA-INICIO TO WRK-FAIXA-FIM
+           END-IF.
 
        0200-PROCESSAR.
-           PERFORM VARYING WRK-CONTADOR FROM 1 BY 1
-                   UNTIL WRK-CONTADOR > 10
+           PERFORM 0210-CABECALHO.
+           PERFORM VARYING WRK-CONTADOR FROM WRK-FAIXA-INICIO BY 1
+                   UNTIL WRK-CONTADOR > WRK-FAIXA-FIM
                COMPUTE WRK-RESUL = WRK-NUMERO * WRK-CONTADOR
-               DISPLAY WRK-NUMERO ' X ' WRK-CONTADOR ' = ' WRK-RESUL
+               MOVE WRK-NUMERO  TO WRK-L-NUMERO
+               MOVE WRK-CONTADOR TO WRK-L-FATOR
+               MOVE WRK-RESUL    TO WRK-L-RESULTADO
+               WRITE PRINT-RECORD FROM WRK-LINHA-TABUADA
+           END-PERFORM.
+
+       0210-CABECALHO.
+           ADD 1 TO WRK-PAGINA.
+           MOVE SPACES TO PRINT-RECORD.
+           WRITE PRINT-RECORD FROM SPACES.
+           MOVE 'TABUADA DE MULTIPLICAR' TO PRINT-RECORD.
+           WRITE PRINT-RECORD.
+           MOVE SPACES TO PRINT-RECORD.
+           STRING 'PAGINA: ' WRK-PAGINA DELIMITED BY SIZE
+               INTO PRINT-RECORD.
+           WRITE PRINT-RECORD.
+           MOVE SPACES TO PRINT-RECORD.
+           STRING 'NUMERO: ' WRK-NUMERO DELIMITED BY SIZE
+               INTO PRINT-RECORD.
+           WRITE PRINT-RECORD.
+           MOVE '----------------------------------------'
+               TO PRINT-RECORD.
+           WRITE PRINT-RECORD.
+           MOVE 'NUM   FATOR   RESULTADO' TO PRINT-RECORD.
+           WRITE PRINT-RECORD.
+           MOVE '----------------------------------------'
+               TO PRINT-RECORD.
+           WRITE PRINT-RECORD.
+
+       0400-PROCESSAR-LOTE.
+           OPEN INPUT NUM-FILE.
+           MOVE 'N' TO WRK-FIM-ARQUIVO.
+           PERFORM 0410-LER-NUMERO.
+           PERFORM UNTIL WRK-FIM-ARQUIVO = 'S'
+               IF NUM-VALOR > 0
+                   MOVE NUM-VALOR TO WRK-NUMERO
+                   PERFORM 0200-PROCESSAR
+               END-IF
+               PERFORM 0410-LER-NUMERO
            END-PERFORM.
+           CLOSE NUM-FILE.
 
+       0410-LER-NUMERO.
+           READ NUM-FILE
+               AT END MOVE 'S' TO WRK-FIM-ARQUIVO
+           END-READ.
 
        0300-FINALIZAR.
            DISPLAY '----------------'.
            DISPLAY 'FINAL DE PROCESSAMENTO'.
+
+       0900-GRAVAR-AUDITORIA.
+           OPEN EXTEND AUDIT-LOG.
+           IF WRK-AUDIT-STATUS = '35'
+               OPEN OUTPUT AUDIT-LOG
+               CLOSE AUDIT-LOG
+               OPEN EXTEND AUDIT-LOG
+           END-IF.
+           MOVE 'PROGCOB19' TO AUDITORIA-PROGRAMA.
+           ACCEPT AUDITORIA-DATA FROM DATE YYYYMMDD.
+           ACCEPT AUDITORIA-HORA FROM TIME.
+           MOVE SPACES TO AUDITORIA-DETALHE.
+           STRING 'NUM=' WRK-NUMERO ' MODO=' WRK-MODO
+               DELIMITED BY SIZE INTO AUDITORIA-DETALHE.
+           MOVE SPACES TO AUDITORIA-RESULTADO.
+           STRING 'PAGINAS=' WRK-PAGINA DELIMITED BY SIZE
+               INTO AUDITORIA-RESULTADO.
+           WRITE AUDIT-RECORD FROM WRK-LINHA-AUDITORIA.
+           CLOSE AUDIT-LOG.
