@@ -6,33 +6,339 @@
       * OBJETIVO: RECEBER 2 NOTAS, CALCULA MEDIA E APROVA OU REPROVA
       * UTILIZAR EVALUATE
       * DATA   = 03/05/2021
+      * ALTERACOES:
+      * 08/08/2026 - FELIPE - GRAVA O RESULTADO NO GRADE-MASTER, CHAVE
+      *              POR MATRICULA DO ALUNO
+      * 08/08/2026 - FELIPE - MODO DE LANCAMENTO DA RECUPERACAO, PARA
+      *              FECHAR A SITUACAO DE QUEM FICOU DE RECUPERACAO
+      * 08/08/2026 - FELIPE - MODO DE LOTE PARA PROCESSAR A TURMA
+      *              INTEIRA A PARTIR DE UM ARQUIVO DE CHAMADA
+      * 08/08/2026 - FELIPE - NOTA1/NOTA2 VIRAM TABELA DE ATE 4 NOTAS
+      *              COM PESO, PARA DISCIPLINAS COM AVALIACAO PONDERADA
+      * 08/08/2026 - FELIPE - GRADE-MASTER E ROSTER-FILE PASSAM A USAR
+      *              O COPYBOOK PESSOA, COMPARTILHADO COM PROGCOB02 E
+      *              PROGCOB25. CHAVE RENOMEADA PARA GRADE-ID-PESSOA
+      * 08/08/2026 - FELIPE - GRAVA UMA LINHA NO AUDIT-LOG A CADA
+      *              EXECUCAO, COMPARTILHADO COM OS OUTROS PROGRAMAS
+      * 08/08/2026 - FELIPE - STOP RUN TROCADO POR GOBACK, PARA O
+      *              PROGRAMA PODER SER CHAMADO PELO PROGCOB-MENU
+      * 08/08/2026 - FELIPE - NOTA DIGITADA E VALIDADA COMO NUMERICA,
+      *              COM REPETICAO DA PERGUNTA QUANDO INVALIDA
+      * 08/08/2026 - FELIPE - CAMPO DE STAGING DA NOTA PASSA A SER
+      *              JUSTIFIED RIGHT COM ZERO-FILL ANTES DO TESTE
+      *              NUMERIC, PARA NAO REJEITAR NOTA DIGITADA SEM
+      *              PREENCHER TODAS AS POSICOES DO CAMPO. MESMA
+      *              VALIDACAO APLICADA A NOTA DA RECUPERACAO E
+      *              TRAVA DE 1 A 4 NOTAS TAMBEM NO LOTE DE TURMA
       *********************************
        ENVIRONMENT DIVISION.
        CONFIGURATION SECTION.
        SPECIAL-NAMES.
            DECIMAL-POINT IS COMMA.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT GRADE-MASTER ASSIGN TO "GRADEMAS"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS GRADE-ID-PESSOA
+               FILE STATUS IS WRK-GRADE-STATUS.
+           SELECT ROSTER-FILE ASSIGN TO "ROSTERIN"
+               ORGANIZATION IS SEQUENTIAL.
+           SELECT AUDIT-LOG ASSIGN TO "AUDITLOG"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WRK-AUDIT-STATUS.
        DATA DIVISION.
+       FILE SECTION.
+       FD  GRADE-MASTER.
+       01  GRADE-RECORD.
+           COPY PESSOA REPLACING ==:PREFIX:== BY ==GRADE==.
+           05 GRADE-QTD-NOTAS    PIC 9(01).
+           05 GRADE-NOTAS-TAB.
+               10 GRADE-NOTA     PIC 9(02)V9 OCCURS 4 TIMES.
+           05 GRADE-PESOS-TAB.
+               10 GRADE-PESO     PIC 9(03)   OCCURS 4 TIMES.
+           05 GRADE-MEDIA        PIC 9(02)V9.
+           05 GRADE-SITUACAO     PIC X(12).
+           05 GRADE-NOTA-RECUP   PIC 9(02)V9.
+
+       FD  ROSTER-FILE.
+       01  ROSTER-RECORD.
+           COPY PESSOA REPLACING ==:PREFIX:== BY ==ROSTER==.
+           05 ROSTER-QTD-NOTAS   PIC 9(01).
+           05 ROSTER-NOTAS-TAB.
+               10 ROSTER-NOTA    PIC 9(02)V9 OCCURS 4 TIMES.
+           05 ROSTER-PESOS-TAB.
+               10 ROSTER-PESO    PIC 9(03)   OCCURS 4 TIMES.
+
+       FD  AUDIT-LOG.
+       01  AUDIT-RECORD          PIC X(80).
+
        WORKING-STORAGE SECTION.
-       77  WRK-NOTA1         PIC 9(02) VALUE ZEROS.
-       77  WRK-NOTA2         PIC 9(02) VALUE ZEROS.
+       COPY AUDITORIA.
+       77  WRK-AUDIT-STATUS  PIC X(02) VALUE SPACES.
+       77  WRK-ID-ALUNO      PIC 9(05) VALUE ZEROS.
+       77  WRK-NOME-ALUNO    PIC X(10) VALUE SPACES.
+       77  WRK-SOBRENOME-ALUNO PIC X(10) VALUE SPACES.
+       77  WRK-QTD-NOTAS     PIC 9(01) VALUE 2.
+       01  WRK-NOTAS-TAB.
+           05 WRK-NOTA       PIC 9(02)V9 OCCURS 4 TIMES VALUE ZEROS.
+       01  WRK-PESOS-TAB.
+           05 WRK-PESO       PIC 9(03)   OCCURS 4 TIMES VALUE ZEROS.
+       77  WRK-NOTA-ALFA     PIC X(03) JUSTIFIED RIGHT VALUE SPACES.
+       77  WRK-NOTA-VALIDA   PIC X(01) VALUE 'N'.
+       77  WRK-SUBNOTA       PIC 9(01) VALUE ZEROS.
+       77  WRK-SOMA-PESOS    PIC 9(03)   VALUE ZEROS.
+       77  WRK-SOMA-POND     PIC 9(05)V99 VALUE ZEROS.
        77  WRK-MEDIA         PIC 9(02)V9 VALUE ZEROS.
+       77  WRK-SITUACAO      PIC X(12) VALUE SPACES.
+       77  WRK-GRADE-STATUS  PIC X(02) VALUE SPACES.
+       77  WRK-MODO          PIC 9(01) VALUE 1.
+       77  WRK-NOTA-RECUP    PIC 9(02)V9 VALUE ZEROS.
+       77  WRK-NOTA-RECUP-ALFA PIC X(03) JUSTIFIED RIGHT VALUE SPACES.
+       77  WRK-MEDIA-FINAL   PIC 9(02)V9 VALUE ZEROS.
+       77  WRK-FIM-ARQUIVO   PIC X(01) VALUE 'N'.
+       77  WRK-QTD-ALUNOS       PIC 9(04) VALUE ZEROS.
+       77  WRK-QTD-APROVADO     PIC 9(04) VALUE ZEROS.
+       77  WRK-QTD-RECUPERACAO  PIC 9(04) VALUE ZEROS.
+       77  WRK-QTD-REPROVADO    PIC 9(04) VALUE ZEROS.
+       77  WRK-SOMA-MEDIAS      PIC 9(06)V9 VALUE ZEROS.
+       77  WRK-MEDIA-TURMA      PIC 9(02)V9 VALUE ZEROS.
+       77  WRK-MOTIVO-REJEICAO  PIC X(20) VALUE SPACES.
        PROCEDURE DIVISION.
-           DISPLAY 'DIGITE A NOTA 1: '
-               ACCEPT WRK-NOTA1 FROM CONSOLE.
-           DISPLAY 'DIGITE A NOTA 2: '
-               ACCEPT WRK-NOTA2 FROM CONSOLE.
+       0001-PRINCIPAL.
+           PERFORM 0050-ABRIR-ARQUIVO.
+
+           DISPLAY 'MODO (1-AVALIACAO  2-RECUPERACAO  3-LOTE TURMA)..'
+           ACCEPT WRK-MODO FROM CONSOLE.
+
+           EVALUATE WRK-MODO
+               WHEN 2
+                   PERFORM 0400-RECUPERACAO
+               WHEN 3
+                   PERFORM 0500-PROCESSAR-TURMA
+               WHEN OTHER
+                   PERFORM 0100-INICIAR
+                   PERFORM 0200-CALCULAR
+                   PERFORM 0300-GRAVAR
+           END-EVALUATE.
+
+           CLOSE GRADE-MASTER.
+           GOBACK.
+
+       0050-ABRIR-ARQUIVO.
+           OPEN I-O GRADE-MASTER.
+           IF WRK-GRADE-STATUS = '35'
+               CLOSE GRADE-MASTER
+               OPEN OUTPUT GRADE-MASTER
+               CLOSE GRADE-MASTER
+               OPEN I-O GRADE-MASTER
+           END-IF.
+
+       0100-INICIAR.
+           DISPLAY 'MATRICULA DO ALUNO: '
+               ACCEPT WRK-ID-ALUNO FROM CONSOLE.
+           DISPLAY 'NOME DO ALUNO: '
+               ACCEPT WRK-NOME-ALUNO FROM CONSOLE.
+           DISPLAY 'SOBRENOME DO ALUNO: '
+               ACCEPT WRK-SOBRENOME-ALUNO FROM CONSOLE.
+           DISPLAY 'QUANTAS NOTAS PARA ESTA DISCIPLINA (1 A 4): '
+               ACCEPT WRK-QTD-NOTAS FROM CONSOLE.
+           IF WRK-QTD-NOTAS < 1 OR WRK-QTD-NOTAS > 4
+               MOVE 2 TO WRK-QTD-NOTAS
+           END-IF.
+
+           PERFORM VARYING WRK-SUBNOTA FROM 1 BY 1
+                   UNTIL WRK-SUBNOTA > WRK-QTD-NOTAS
+               MOVE 'N' TO WRK-NOTA-VALIDA
+               PERFORM UNTIL WRK-NOTA-VALIDA = 'S'
+                   DISPLAY 'NOTA ' WRK-SUBNOTA ': '
+                   ACCEPT WRK-NOTA-ALFA FROM CONSOLE
+                   IF WRK-NOTA-ALFA = SPACES
+                       DISPLAY 'NOTA INVALIDA - REDIGITE'
+                   ELSE
+                       INSPECT WRK-NOTA-ALFA
+                           REPLACING LEADING SPACE BY ZERO
+                       IF WRK-NOTA-ALFA IS NUMERIC
+                           MOVE 'S' TO WRK-NOTA-VALIDA
+                       ELSE
+                           DISPLAY 'NOTA INVALIDA - REDIGITE'
+                       END-IF
+                   END-IF
+               END-PERFORM
+               MOVE WRK-NOTA-ALFA TO WRK-NOTA(WRK-SUBNOTA)
+               DISPLAY 'PESO DA NOTA ' WRK-SUBNOTA ' (%): '
+               ACCEPT WRK-PESO(WRK-SUBNOTA) FROM CONSOLE
+           END-PERFORM.
            DISPLAY '========================'.
+
       ****************************** MEDIA
-           COMPUTE WRK-MEDIA = (WRK-NOTA1 + WRK-NOTA2)/2.
+       0200-CALCULAR.
+           MOVE ZEROS TO WRK-SOMA-PESOS WRK-SOMA-POND.
+           PERFORM VARYING WRK-SUBNOTA FROM 1 BY 1
+                   UNTIL WRK-SUBNOTA > WRK-QTD-NOTAS
+               ADD WRK-PESO(WRK-SUBNOTA) TO WRK-SOMA-PESOS
+               COMPUTE WRK-SOMA-POND = WRK-SOMA-POND +
+                   (WRK-NOTA(WRK-SUBNOTA) * WRK-PESO(WRK-SUBNOTA))
+           END-PERFORM.
+
+           IF WRK-SOMA-PESOS > ZEROS
+               COMPUTE WRK-MEDIA ROUNDED =
+                   WRK-SOMA-POND / WRK-SOMA-PESOS
+           ELSE
+               MOVE ZEROS TO WRK-MEDIA
+           END-IF.
+
            DISPLAY 'MEDIA = ' WRK-MEDIA.
              EVALUATE WRK-MEDIA
                  WHEN 6 THRU 10
-                      DISPLAY 'APROVADO'
+                      MOVE 'APROVADO' TO WRK-SITUACAO
                  WHEN 2 THRU 5
-                      DISPLAY 'RECUPERACAO'
+                      MOVE 'RECUPERACAO' TO WRK-SITUACAO
                  WHEN OTHER
-                      DISPLAY 'REPROVADO'
+                      MOVE 'REPROVADO' TO WRK-SITUACAO
              END-EVALUATE
+           DISPLAY WRK-SITUACAO.
+
+       0300-GRAVAR.
+           MOVE WRK-ID-ALUNO  TO GRADE-ID-PESSOA.
+           MOVE WRK-NOME-ALUNO      TO GRADE-NOME.
+           MOVE WRK-SOBRENOME-ALUNO TO GRADE-SOBRENOME.
+           ACCEPT GRADE-DATA-CADASTRO FROM DATE YYYYMMDD.
+           MOVE WRK-QTD-NOTAS TO GRADE-QTD-NOTAS.
+           MOVE WRK-NOTAS-TAB TO GRADE-NOTAS-TAB.
+           MOVE WRK-PESOS-TAB TO GRADE-PESOS-TAB.
+           MOVE WRK-MEDIA     TO GRADE-MEDIA.
+           MOVE WRK-SITUACAO  TO GRADE-SITUACAO.
+           WRITE GRADE-RECORD
+               INVALID KEY
+                   REWRITE GRADE-RECORD
+           END-WRITE.
+           PERFORM 0900-GRAVAR-AUDITORIA.
+
+       0400-RECUPERACAO.
+           DISPLAY 'MATRICULA DO ALUNO EM RECUPERACAO: '
+               ACCEPT WRK-ID-ALUNO FROM CONSOLE.
+           MOVE WRK-ID-ALUNO TO GRADE-ID-PESSOA.
+           READ GRADE-MASTER
+               KEY IS GRADE-ID-PESSOA
+               INVALID KEY
+                   DISPLAY 'ALUNO NAO ENCONTRADO'
+                   MOVE 'ALUNO NAO ENCONTRADO' TO WRK-MOTIVO-REJEICAO
+                   PERFORM 0900-GRAVAR-AUDITORIA
+               NOT INVALID KEY
+                   PERFORM 0410-LANCAR-RECUPERACAO
+           END-READ.
+
+       0410-LANCAR-RECUPERACAO.
+           IF GRADE-SITUACAO NOT = 'RECUPERACAO'
+               DISPLAY 'ALUNO NAO ESTA EM RECUPERACAO'
+               MOVE 'ALUNO NAO EM RECUPERACAO' TO WRK-MOTIVO-REJEICAO
+               PERFORM 0900-GRAVAR-AUDITORIA
+           ELSE
+               MOVE 'N' TO WRK-NOTA-VALIDA
+               PERFORM UNTIL WRK-NOTA-VALIDA = 'S'
+                   DISPLAY 'NOTA DA RECUPERACAO: '
+                   ACCEPT WRK-NOTA-RECUP-ALFA FROM CONSOLE
+                   IF WRK-NOTA-RECUP-ALFA = SPACES
+                       DISPLAY 'NOTA INVALIDA - REDIGITE'
+                   ELSE
+                       INSPECT WRK-NOTA-RECUP-ALFA
+                           REPLACING LEADING SPACE BY ZERO
+                       IF WRK-NOTA-RECUP-ALFA IS NUMERIC
+                           MOVE 'S' TO WRK-NOTA-VALIDA
+                       ELSE
+                           DISPLAY 'NOTA INVALIDA - REDIGITE'
+                       END-IF
+                   END-IF
+               END-PERFORM
+               MOVE WRK-NOTA-RECUP-ALFA TO WRK-NOTA-RECUP
+               COMPUTE WRK-MEDIA-FINAL ROUNDED =
+                   (GRADE-MEDIA + WRK-NOTA-RECUP) / 2
+               MOVE WRK-NOTA-RECUP  TO GRADE-NOTA-RECUP
+               MOVE WRK-MEDIA-FINAL TO GRADE-MEDIA
+               IF WRK-MEDIA-FINAL >= 6
+                   MOVE 'APROVADO' TO GRADE-SITUACAO
+               ELSE
+                   MOVE 'REPROVADO' TO GRADE-SITUACAO
+               END-IF
+               REWRITE GRADE-RECORD
+               DISPLAY 'MEDIA FINAL = ' WRK-MEDIA-FINAL
+               DISPLAY 'SITUACAO FINAL: ' GRADE-SITUACAO
+               PERFORM 0900-GRAVAR-AUDITORIA
+           END-IF.
+
+       0500-PROCESSAR-TURMA.
+           OPEN INPUT ROSTER-FILE.
+           MOVE ZEROS TO WRK-QTD-ALUNOS WRK-QTD-APROVADO
+               WRK-QTD-RECUPERACAO WRK-QTD-REPROVADO WRK-SOMA-MEDIAS.
+           MOVE 'N' TO WRK-FIM-ARQUIVO.
+           PERFORM 0520-LER-ROSTER.
+           PERFORM UNTIL WRK-FIM-ARQUIVO = 'S'
+               PERFORM 0510-PROCESSAR-ALUNO-TURMA
+               PERFORM 0520-LER-ROSTER
+           END-PERFORM.
+           CLOSE ROSTER-FILE.
+           PERFORM 0530-RELATORIO-TURMA.
+
+       0510-PROCESSAR-ALUNO-TURMA.
+           MOVE ROSTER-ID-PESSOA   TO WRK-ID-ALUNO.
+           MOVE ROSTER-NOME        TO WRK-NOME-ALUNO.
+           MOVE ROSTER-SOBRENOME   TO WRK-SOBRENOME-ALUNO.
+           MOVE ROSTER-QTD-NOTAS   TO WRK-QTD-NOTAS.
+           IF WRK-QTD-NOTAS < 1 OR WRK-QTD-NOTAS > 4
+               MOVE 2 TO WRK-QTD-NOTAS
+           END-IF.
+           MOVE ROSTER-NOTAS-TAB   TO WRK-NOTAS-TAB.
+           MOVE ROSTER-PESOS-TAB   TO WRK-PESOS-TAB.
+           PERFORM 0200-CALCULAR.
+           PERFORM 0300-GRAVAR.
+
+           ADD 1         TO WRK-QTD-ALUNOS.
+           ADD WRK-MEDIA TO WRK-SOMA-MEDIAS.
+           EVALUATE WRK-SITUACAO
+               WHEN 'APROVADO'
+                   ADD 1 TO WRK-QTD-APROVADO
+               WHEN 'RECUPERACAO'
+                   ADD 1 TO WRK-QTD-RECUPERACAO
+               WHEN OTHER
+                   ADD 1 TO WRK-QTD-REPROVADO
+           END-EVALUATE.
+
+       0520-LER-ROSTER.
+           READ ROSTER-FILE
+               AT END MOVE 'S' TO WRK-FIM-ARQUIVO
+           END-READ.
+
+       0530-RELATORIO-TURMA.
+           IF WRK-QTD-ALUNOS > 0
+               COMPUTE WRK-MEDIA-TURMA =
+                   WRK-SOMA-MEDIAS / WRK-QTD-ALUNOS
+           END-IF.
 
+           DISPLAY '========================================'.
+           DISPLAY 'RELATORIO DE TURMA'.
+           DISPLAY 'ALUNOS PROCESSADOS..: ' WRK-QTD-ALUNOS.
+           DISPLAY 'APROVADOS...........: ' WRK-QTD-APROVADO.
+           DISPLAY 'RECUPERACAO.........: ' WRK-QTD-RECUPERACAO.
+           DISPLAY 'REPROVADOS..........: ' WRK-QTD-REPROVADO.
+           DISPLAY 'MEDIA DA TURMA......: ' WRK-MEDIA-TURMA.
 
-           STOP RUN.
+       0900-GRAVAR-AUDITORIA.
+           OPEN EXTEND AUDIT-LOG.
+           IF WRK-AUDIT-STATUS = '35'
+               OPEN OUTPUT AUDIT-LOG
+               CLOSE AUDIT-LOG
+               OPEN EXTEND AUDIT-LOG
+           END-IF.
+           MOVE 'PROGCOB11' TO AUDITORIA-PROGRAMA.
+           ACCEPT AUDITORIA-DATA FROM DATE YYYYMMDD.
+           ACCEPT AUDITORIA-HORA FROM TIME.
+           MOVE WRK-ID-ALUNO     TO AUDITORIA-DETALHE.
+           IF WRK-MOTIVO-REJEICAO NOT = SPACES
+               MOVE WRK-MOTIVO-REJEICAO TO AUDITORIA-RESULTADO
+               MOVE SPACES TO WRK-MOTIVO-REJEICAO
+           ELSE
+               MOVE GRADE-SITUACAO TO AUDITORIA-RESULTADO
+           END-IF.
+           WRITE AUDIT-RECORD FROM WRK-LINHA-AUDITORIA.
+           CLOSE AUDIT-LOG.
